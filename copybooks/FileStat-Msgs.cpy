@@ -0,0 +1,43 @@
+      *****************************************************************
+      ** FileStat-Msgs.cpy                                            **
+      **                                                               **
+      ** Translates a 2-digit COBOL FILE STATUS code into a short     **
+      ** English description.  Intended to be COPYed into a           **
+      ** USE AFTER STANDARD ERROR PROCEDURE paragraph as follows:      **
+      **                                                               **
+      **     COPY FileStat-Msgs                                       **
+      **         REPLACING STATUS BY <your-status-field>               **
+      **                   MSG    BY <your-message-field>.             **
+      **                                                               **
+      ** AUTHOR:       GARY L. CUTLER                                 **
+      **               CutlerGL@gmail.com                              **
+      **               Copyright (C) 2010, Gary L. Cutler, GPL         **
+      *****************************************************************
+           EVALUATE STATUS
+               WHEN 00 MOVE "Successful completion"              TO MSG
+               WHEN 02 MOVE "Success - duplicate key detected"    TO MSG
+               WHEN 04 MOVE "Success - record length mismatch"    TO MSG
+               WHEN 05 MOVE "Success - OPTIONAL file not found"   TO MSG
+               WHEN 07 MOVE "Success - no reel/unit for request"  TO MSG
+               WHEN 10 MOVE "End of file"                         TO MSG
+               WHEN 14 MOVE "Relative key too large"              TO MSG
+               WHEN 21 MOVE "Sequence error"                      TO MSG
+               WHEN 22 MOVE "Duplicate key on WRITE/REWRITE"      TO MSG
+               WHEN 23 MOVE "Record not found"                    TO MSG
+               WHEN 24 MOVE "Boundary violation"                  TO MSG
+               WHEN 30 MOVE "Permanent I/O error"                 TO MSG
+               WHEN 34 MOVE "Boundary violation - disk full"      TO MSG
+               WHEN 35 MOVE "File not found"                      TO MSG
+               WHEN 37 MOVE "Open mode conflicts with file attrs" TO MSG
+               WHEN 38 MOVE "File previously closed WITH LOCK"    TO MSG
+               WHEN 39 MOVE "Conflicting file attributes"         TO MSG
+               WHEN 41 MOVE "File already open"                   TO MSG
+               WHEN 42 MOVE "File not open"                       TO MSG
+               WHEN 43 MOVE "No current record for REWRITE"       TO MSG
+               WHEN 44 MOVE "Record length error"                 TO MSG
+               WHEN 46 MOVE "READ past end, no valid next rec"    TO MSG
+               WHEN 47 MOVE "READ attempted, file not OPEN"       TO MSG
+               WHEN 48 MOVE "WRITE attempted, file not OPEN"      TO MSG
+               WHEN 49 MOVE "DELETE/REWRITE, file not OPEN I-O"   TO MSG
+               WHEN OTHER MOVE "Unrecognized file status code"    TO MSG
+           END-EVALUATE
