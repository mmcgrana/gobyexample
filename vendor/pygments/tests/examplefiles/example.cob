@@ -58,6 +58,34 @@
       **        features.  Also fixed a bug in @EXTRA switch proces- **
       **        sing where garbage will result if more than the      **
       **        @EXTRA switch is specified.                          **
+      ** GC0810 Persist switch settings between OCic sessions in a    **
+      **        per-program settings file alongside the source.       **
+      ** GC0910 Added @BATCH=YES for silent, unattended compiles.     **
+      ** GC1010 Added a folder-mode cross-reference report: LISTING   **
+      **        will produce a single consolidated xref across every  **
+      **        program in a folder when called with a path instead   **
+      **        of a single file name.                                **
+      ** GC1110 Cobc-Output-File is now timestamp-named so concurrent **
+      **        runs don't collide; added @KEEPLOG=YES|NO to control  **
+      **        whether prior messages files are purged.  Also now    **
+      **        validates/echoes @EXTRA switches before compiling.    **
+      ** GC1210 Skip the recompile step when the source hasn't        **
+      **        changed since the last successful build.              **
+      ** GC1310 Log file I/O errors caught by the DECLARATIVES        **
+      **        handlers (in both OCic and LISTING) to a shared       **
+      **        OC-ERRORS.LOG next to Cobc-Output-File.               **
+      ** GC1410 Rename the prior .lst to .lst.bak instead of deleting **
+      **        it, and restore the backup if a listing run fails.    **
+      ** GC1510 Added @CHECKSTD=<dialect>[,<dialect>...] to pre-check **
+      **        source against other dialects ahead of the real       **
+      **        compile.                                              **
+      ** GC1610 Scan a successfully-compiled program's CALL targets   **
+      **        and warn if any subprogram can't be found.            **
+      ** GC1620 Gave Settings-File its own FILE STATUS field, fixed a **
+      **        missed TALLY reference that broke Cygwin detection,   **
+      **        and extended OS-Type branching to cover a few more    **
+      **        shelled-out commands (including giving LISTING its    **
+      **        own OS-Type detection for OC-ERRORS.LOG naming.       **
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -74,6 +102,18 @@
            SELECT Source-Code          ASSIGN TO File-Name
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS FSM-Status.
+
+GC1620     SELECT OPTIONAL Settings-File
+GC0810                                 ASSIGN TO Settings-File-Name
+GC0810                                 ORGANIZATION IS LINE SEQUENTIAL
+GC1620                                 FILE STATUS IS SF-File-Status.
+
+GC0810     SELECT Settings-Work-File   ASSIGN TO Settings-Work-File-Name
+GC0810                                 ORGANIZATION IS LINE SEQUENTIAL.
+
+GC1310     SELECT OC-Error-Log         ASSIGN TO OC-Error-Log-Filename
+GC1310                                 ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS OCEL-File-Status.
        DATA DIVISION.
        FILE SECTION.
        FD  Bat-File.
@@ -85,17 +125,54 @@
        FD  Source-Code.
        01  Source-Code-Record          PIC X(80).
 
+GC1310 FD  OC-Error-Log.
+GC1310 01  OC-Error-Log-Rec            PIC X(256).
+
+GC0810 FD  Settings-File.
+GC0810 01  Settings-Rec.
+GC0810     05 SF-Key                   PIC X(256).
+GC0810     05 SF-CfgS                  PIC X(7).
+GC0810     05 SF-Switches              PIC X(9).
+GC1210     05 SF-Compiled-TS           PIC 9(12).
+
+GC0810 FD  Settings-Work-File.
+GC0810 01  Settings-Work-Rec.
+GC0810     05 SWF-Key                  PIC X(256).
+GC0810     05 SWF-CfgS                 PIC X(7).
+GC0810     05 SWF-Switches             PIC X(9).
+GC1210     05 SWF-Compiled-TS          PIC 9(12).
+
        WORKING-STORAGE SECTION.
        COPY screenio.
 
        01  Bat-File-Name               PIC X(256).
 
+GC1610 01  Call-Target                  PIC X(31) VALUE SPACES.
+
+GC1610 01  Call-Scan-Rest               PIC X(80) VALUE SPACES.
+
+GC1610 01  Call-Extension               PIC X(4)  VALUE SPACES.
+
+GC1610 01  Call-Check-Filename          PIC X(256) VALUE SPACES.
+
+GC1610 01  Call-Unresolved-List         PIC X(75) VALUE SPACES.
+
 GC0909 01  Cmd                         PIC X(512).
 
+GC1510 01  Checkstd-Token               PIC X(10).
+
+GC1510 01  Checkstd-Failed-List         PIC X(75) VALUE SPACES.
+
+GC1640 01  Checkstd-Output-File         PIC X(256).
+
+GC1630 01  Extra-Switch-Message         PIC X(75) VALUE SPACES.
+
        01  Cobc-Cmd                    PIC X(256).
 
        01  Cobc-Output-File            PIC X(256).
 
+GC1110 01  Cobc-Output-Timestamp       PIC X(12).
+
        01  Command-Line-Args           PIC X(256).
 
        01  Config-File                 PIC X(12).
@@ -124,7 +201,22 @@ GC0909 01  Dir-Char                    PIC X(1).
            05 FILLER                   PIC X(11) VALUE ', Meaning: '.
            05 FSM-Msg                  PIC X(25).
 
+GC1310 01  OC-Error-Log-Filename       PIC X(256).
+
+GC1310 01  OCEL-File-Status            PIC X(2).
+
+GC1310 01  Current-Date-Time           PIC X(21).
+
        01  Flags.
+GC0910     05 F-Batch-Mode             PIC X(1) VALUE 'N'.
+GC0910        88 88-Batch-Mode         VALUE 'Y'.
+GC0910        88 88-Interactive-Mode   VALUE 'N'.
+GC1110     05 F-Keep-Log               PIC X(1) VALUE 'N'.
+GC1110        88 88-Keep-Log           VALUE 'Y'.
+GC1110        88 88-Purge-Log          VALUE 'N'.
+GC1210     05 F-Source-Current         PIC X(1) VALUE 'N'.
+GC1210        88 88-Source-Unchanged   VALUE 'Y'.
+GC1210        88 88-Source-Changed     VALUE 'N'.
            05 F-Compilation-Succeeded  PIC X(1).
               88 88-Compile-OK         VALUE 'Y'.
 GC0909        88 88-Compile-OK-Warn    VALUE 'W'.
@@ -151,6 +243,9 @@ GC0809        88 88-Source-Rec-IgnoCOB-COLOR-RED VALUE ' '.
            05 F-Switch-Error           PIC X(1).
               88 88-Switch-Is-Bad      VALUE 'Y'.
               88 88-Switch-Is-Good     VALUE 'N'.
+GC1610     05 F-Call-Target-Status     PIC X(1) VALUE 'N'.
+GC1610        88 88-Call-Target-Found     VALUE 'Y'.
+GC1610        88 88-Call-Target-Not-Found VALUE 'N'.
 
 GC0909 01  Horizontal-Line             PIC X(80).
 GC0909
@@ -158,6 +253,10 @@ GC0909
 
        01  J                           USAGE BINARY-LONG.
 
+GC0910 01  Batch-Compile-RC            USAGE BINARY-LONG.
+
+GC1630 01  Saved-Return-Code           USAGE BINARY-LONG.
+
 GC0909 01  MS                          USAGE BINARY-LONG.
 
 GC0909 01  ML                          USAGE BINARY-LONG.
@@ -172,6 +271,10 @@ GC0909     88 OS-UNIX                  VALUE 3.
 
 GC0909 01  OS-Type-Literal             PIC X(7).
 
+GC1410 01  Listing-Lst-Filename        PIC X(256).
+
+GC1410 01  Listing-Lst-Bak-Filename    PIC X(256).
+
        01  Output-Message              PIC X(80).
 
        01  Path-Delimiter              PIC X(1).
@@ -184,6 +287,28 @@ GC0909 01  OS-Type-Literal             PIC X(7).
 
        01  Prog-Name                   PIC X(31).
 
+GC1210 01  Last-Compiled-Timestamp     PIC 9(12) VALUE 0.
+
+GC1210 01  Src-Timestamp               PIC 9(12) VALUE 0.
+
+GC1210 01  File-Info.
+GC1210     05 FI-Size                  PIC X(8)  COMP-X.
+GC1210     05 FI-Date.
+GC1210        10 FI-Year               PIC XX    COMP-X.
+GC1210        10 FI-Month              PIC X     COMP-X.
+GC1210        10 FI-Day                PIC X     COMP-X.
+GC1210     05 FI-Time.
+GC1210        10 FI-Hours              PIC X     COMP-X.
+GC1210        10 FI-Minutes            PIC X     COMP-X.
+GC1210        10 FI-Seconds            PIC X     COMP-X.
+GC1210        10 FI-Hundredths         PIC X     COMP-X.
+
+GC0810 01  Settings-File-Name          PIC X(256).
+
+GC1620 01  SF-File-Status              PIC X(2).
+
+GC0810 01  Settings-Work-File-Name     PIC X(256).
+
        78  Selection-Char              VALUE '>'.
 
        01  Switch-Display.
@@ -192,11 +317,14 @@ GC0909 01  OS-Type-Literal             PIC X(7).
            05 SD-Description           PIC X(60).
 
        01  Switch-Keyword              PIC X(12).
+GC0910     88 Switch-Is-BATCH      VALUE '@BATCH'.
+GC1510     88 Switch-Is-CHECKSTD   VALUE '@CHECKSTD'.
 GC0410     88 Switch-Is-CONFIG     VALUE '@CONFIG', '@C'.
 GC0410     88 Switch-Is-DEBUG      VALUE '@DEBUG', '@D'.
 GC0410     88 Switch-Is-DLL        VALUE '@DLL'.
 GC0410     88 Switch-Is-EXECUTE    VALUE '@EXECUTE', '@E'.
 GC0410     88 Switch-Is-EXTRA      VALUE '@EXTRA', '@EX'.
+GC1110     88 Switch-Is-KEEPLOG    VALUE '@KEEPLOG'.
 GC0410     88 Switch-Is-NOTRUNC    VALUE '@NOTRUNC', '@N'.
 GC0410     88 Switch-Is-TRACE      VALUE '@TRACE', '@T'.
 GC0410     88 Switch-Is-SOURCE     VALUE '@SOURCE', '@S'.
@@ -224,6 +352,9 @@ GC0410     88 Switch-Is-XREF       VALUE '@XREF', '@X'.
               10 S-Cfg-MF              PIC X(1)  VALUE ' '.
               10 S-Cfg-MVS             PIC X(1)  VALUE ' '.
            05 S-EXTRA                  PIC X(75) VALUE SPACES.
+GC1630     05 S-EXTRA-Work             PIC X(75) VALUE SPACES.
+GC1110     05 S-EXTRA-Token            PIC X(75) VALUE SPACES.
+GC1510     05 S-CHECKSTD               PIC X(75) VALUE SPACES.
            05 S-Yes-No-Switches.
               10 S-DEBUG               PIC X(1)  VALUE 'N'.
               10 S-DLL                 PIC X(1)  VALUE 'N'.
@@ -235,7 +366,7 @@ GC0410        10 S-SOURCE              PIC X(1)  VALUE 'N'.
               10 S-TRACE               PIC X(1)  VALUE 'N'.
               10 S-TRACEALL            PIC X(1)  VALUE 'N'.
 
-       01  Tally                       USAGE BINARY-LONG.
+       01  Char-Tally                       USAGE BINARY-LONG.
 
          SCREEN SECTION.
       *>
@@ -543,6 +674,7 @@ GC0410       05 LINE 25 COL 01 PIC X(81) FROM Output-Message.
            COPY FileStat-Msgs
                REPLACING STATUS BY FSM-Status
                          MSG    BY FSM-Msg.
+GC1310     PERFORM 001-Log-Error
            MOVE SPACES TO Output-Message
            IF FSM-Status = 35
                DISPLAY
@@ -559,6 +691,41 @@ GC0410       05 LINE 25 COL 01 PIC X(81) FROM Output-Message.
            END-IF
            GOBACK
            .
+
+GC1310 001-Log-Error.
+GC1310*****************************************************************
+GC1310** Append a line (timestamp, file name, status, meaning) to the **
+GC1310** running OC-ERRORS.LOG in the same folder as Cobc-Output-File **
+GC1310** so a pattern of recurring file errors can be reviewed later. **
+GC1310*****************************************************************
+GC1310     MOVE SPACES TO OC-Error-Log-Filename
+GC1310     STRING TRIM(Env-TEMP,TRAILING)
+GC1310            Dir-Char
+GC1310            'OC-ERRORS.LOG'
+GC1310            DELIMITED SIZE
+GC1310            INTO OC-Error-Log-Filename
+GC1310     END-STRING
+GC1310     OPEN EXTEND OC-Error-Log
+GC1310     IF OCEL-File-Status NOT = '00'
+GC1310         OPEN OUTPUT OC-Error-Log
+GC1310     END-IF
+GC1310     MOVE FUNCTION CURRENT-DATE TO Current-Date-Time
+GC1310     MOVE SPACES TO OC-Error-Log-Rec
+GC1310     STRING Current-Date-Time (1:4)  '-'
+GC1310            Current-Date-Time (5:2)  '-'
+GC1310            Current-Date-Time (7:2)  ' '
+GC1310            Current-Date-Time (9:2)  ':'
+GC1310            Current-Date-Time (11:2) ':'
+GC1310            Current-Date-Time (13:2) ' '
+GC1310            TRIM(File-Name,TRAILING) ' '
+GC1310            'Status='    FSM-Status  ' '
+GC1310            FSM-Msg
+GC1310            DELIMITED SIZE
+GC1310            INTO OC-Error-Log-Rec
+GC1310     END-STRING
+GC1310     WRITE OC-Error-Log-Rec
+GC1310     CLOSE OC-Error-Log
+GC1310     .
        END DECLARATIVES.
       /
        000-Main SECTION.
@@ -566,16 +733,27 @@ GC0410       05 LINE 25 COL 01 PIC X(81) FROM Output-Message.
            PERFORM 100-Initialization
 GC0609     SET 88-Not-Complete TO TRUE
 GC0609     PERFORM UNTIL 88-Complete
-GC0609         PERFORM 200-Let-User-Set-Switches
+GC0910         IF 88-Interactive-Mode
+GC0910             PERFORM 200-Let-User-Set-Switches
+GC0910         END-IF
 GC0609         PERFORM 210-Run-Compiler
 GC0410         IF (88-Compile-OK OR 88-Compile-OK-Warn)
 GC0410         AND (S-XREF NOT = SPACE OR S-SOURCE NOT = SPACE)
+GC1210         AND 88-Source-Changed
 GC0410             PERFORM 220-Make-Listing
 GC0410         END-IF
+GC1610         IF (88-Compile-OK OR 88-Compile-OK-Warn)
+GC1610         AND 88-Source-Changed
+GC1610             PERFORM 225-Check-Call-Targets
+GC1610         END-IF
 GC0709         IF  (S-EXECUTE NOT = SPACES)
 GC0709         AND (88-Output-File-Avail)
 GC0609             PERFORM 230-Run-Program
 GC0609         END-IF
+GC0910         IF 88-Batch-Mode
+GC0910             SET 88-Complete TO TRUE
+GC0910             MOVE Batch-Compile-RC TO RETURN-CODE
+GC0910         END-IF
 GC0609     END-PERFORM
            .
 
@@ -668,6 +846,28 @@ GC0410** @XREF=YES|NO                                                **
 GC0410**           ==                                                **
 GC0410** Use this switch to produce a cross-reference listing of the **
 GC0410** program, PROVIDED it compiles without errors.               **
+GC0910** @BATCH=YES|NO                                                **
+GC0910**            ==                                                **
+GC0910** This switch specifies whether ("@BATCH=YES") or not          **
+GC0910** ("@BATCH=NO") the compile will run unattended, with no       **
+GC0910** Switches-Screen displayed and no interactive prompts; the    **
+GC0910** program's RETURN-CODE reflects the compile outcome.          **
+GC0910**                                                              **
+GC1510** @CHECKSTD=<dialect>[,<dialect>...]                           **
+GC1510**                                                              **
+GC1510** This switch runs a syntax-only pre-check of the program      **
+GC1510** against one or more cobc dialects (the same names @CONFIG    **
+GC1510** recognizes) ahead of the real compile.  Any dialect the      **
+GC1510** source fails under is reported on the Switches-Screen; it    **
+GC1510** does not prevent the real compile from running.              **
+GC1510**                                                              **
+GC1110** @KEEPLOG=YES|NO                                              **
+GC1110**              ==                                              **
+GC1110** This switch specifies whether ("@KEEPLOG=YES") or not        **
+GC1110** ("@KEEPLOG=NO") prior OC-Messages-*.TXT files are kept in    **
+GC1110** TEMP.  The default purges them before each compile; each     **
+GC1110** run's messages are always written to their own time-         **
+GC1110** stamped file regardless of this setting.                     **
       *****************************************************************
 
        011-Init.
@@ -723,13 +923,103 @@ GC0410** program, PROVIDED it compiles without errors.               **
 
        032-Process.
            EVALUATE TRUE
+GC0910         WHEN Switch-Is-BATCH
+GC0910             MOVE 'BATCH' TO Switch-Keyword
+GC0910             MOVE UPPER-CASE(Switch-Value)
+GC0910               TO Switch-Value
+GC0910             PERFORM 040-Process-Yes-No-Value
+GC0910             IF 88-Switch-Is-Good
+GC0910                 IF SV-1 = 'Y'
+GC0910                     SET 88-Batch-Mode TO TRUE
+GC0910                 ELSE
+GC0910                     SET 88-Interactive-Mode TO TRUE
+GC0910                 END-IF
+GC0910             END-IF
+GC1510         WHEN Switch-Is-CHECKSTD
+GC1510             MOVE 'CHECKSTD' TO Switch-Keyword
+GC1510             MOVE UPPER-CASE(Switch-Value)
+GC1510               TO Switch-Value
+GC1510             MOVE 1 TO J
+GC1510             PERFORM UNTIL J NOT < LENGTH(Switch-Value)
+GC1510                 UNSTRING Switch-Value
+GC1510                     DELIMITED BY ','
+GC1510                     INTO Checkstd-Token
+GC1510                     WITH POINTER J
+GC1510                 END-UNSTRING
+GC1510                 IF TRIM(Checkstd-Token,TRAILING) NOT = SPACES
+GC1510                     EVALUATE TRIM(Checkstd-Token,TRAILING)
+GC1510                         WHEN 'BS2000'
+GC1510                         WHEN 'COBOL85'
+GC1510                         WHEN 'COBOL2002'
+GC1510                         WHEN 'DEFAULT'
+GC1510                         WHEN 'IBM'
+GC1510                         WHEN 'MF'
+GC1510                         WHEN 'MVS'
+GC1510                             CONTINUE
+GC1510                         WHEN OTHER
+GC1510                             MOVE SPACES TO Output-Message
+GC1510                             STRING '*ERROR: "'
+GC1510                                    TRIM(Checkstd-Token,TRAILING)
+GC1510                                    '" in @CHECKSTD is not a ' &
+GC1510                                    'valid dialect'
+GC1510                                    DELIMITED SIZE
+GC1510                                    INTO Output-Message
+GC1510                             END-STRING
+GC1510                             SET 88-Switch-Is-Bad TO TRUE
+GC1510                     END-EVALUATE
+GC1510                 END-IF
+GC1510             END-PERFORM
+GC1510             IF 88-Switch-Is-Good
+GC1510                 MOVE Switch-Value TO S-CHECKSTD
+GC1510             END-IF
+GC1110         WHEN Switch-Is-KEEPLOG
+GC1110             MOVE 'KEEPLOG' TO Switch-Keyword
+GC1110             MOVE UPPER-CASE(Switch-Value)
+GC1110               TO Switch-Value
+GC1110             PERFORM 040-Process-Yes-No-Value
+GC1110             IF 88-Switch-Is-Good
+GC1110                 IF SV-1 = 'Y'
+GC1110                     SET 88-Keep-Log TO TRUE
+GC1110                 ELSE
+GC1110                     SET 88-Purge-Log TO TRUE
+GC1110                 END-IF
+GC1110             END-IF
                WHEN Switch-Is-EXTRA
 GC0410             MOVE J TO I
                    UNSTRING Command-Line-Args DELIMITED BY '='
-                       INTO Dummy, S-EXTRA
+GC1630                 INTO Dummy, S-EXTRA-Work
 GC0410                 WITH POINTER I
 GC0410             END-UNSTRING
                    MOVE LENGTH(Command-Line-Args) TO I
+GC1110             MOVE 1 TO J
+GC1630             PERFORM UNTIL J NOT < LENGTH(S-EXTRA-Work)
+GC1630                 UNSTRING S-EXTRA-Work
+GC1110                     DELIMITED BY ALL SPACES
+GC1110                     INTO S-EXTRA-Token
+GC1110                     WITH POINTER J
+GC1110                 END-UNSTRING
+GC1110                 IF S-EXTRA-Token NOT = SPACES
+GC1110                 AND S-EXTRA-Token(1:1) NOT = '-'
+GC1110                     MOVE SPACES TO Output-Message
+GC1110                     STRING '*ERROR: "'
+GC1110                            TRIM(S-EXTRA-Token,TRAILING)
+GC1110                            '" in @EXTRA must start with "-"'
+GC1110                            DELIMITED SIZE
+GC1110                            INTO Output-Message
+GC1110                     END-STRING
+GC1110                     SET 88-Switch-Is-Bad TO TRUE
+GC1110                 END-IF
+GC1110             END-PERFORM
+GC1110             IF 88-Switch-Is-Good
+GC1630                 MOVE S-EXTRA-Work TO S-EXTRA
+GC1110                 MOVE SPACES TO Output-Message
+GC1110                 STRING 'EXTRA cobc switches: '
+GC1630                        TRIM(S-EXTRA-Work,TRAILING)
+GC1110                        DELIMITED SIZE
+GC1110                        INTO Output-Message
+GC1110                 END-STRING
+GC1630             END-IF
+GC1630             MOVE Output-Message TO Extra-Switch-Message
                WHEN Switch-Is-CONFIG
                    MOVE 'CONFIG' TO Switch-Keyword
                    MOVE UPPER-CASE(Switch-Value)
@@ -938,6 +1228,50 @@ GC0410             END-IF
        079-Done.
            EXIT.
       /
+GC0810 080-Load-Saved-Switches SECTION.
+GC0810*****************************************************************
+GC0810** Reload this program's switch settings from a prior session   **
+GC0810** (if any) so OCic "remembers" how it was last configured for  **
+GC0810** this particular source program.  Any settings found here are **
+GC0810** applied before command-line @KEYWORD=VALUE args are parsed,   **
+GC0810** so the command line always takes precedence.                 **
+GC0810*****************************************************************
+GC0810
+GC0810 081-Init.
+GC0810         MOVE SPACES TO Settings-File-Name
+GC0810         STRING TRIM(Env-TEMP,TRAILING) DELIMITED SIZE
+GC0810                Dir-Char                DELIMITED SIZE
+GC0810                'OC-Settings.DAT'       DELIMITED SIZE
+GC0810             INTO Settings-File-Name
+GC0810         END-STRING
+GC0810         MOVE SPACES TO Settings-Work-File-Name
+GC0810         STRING TRIM(Settings-File-Name,TRAILING) DELIMITED SIZE
+GC0810                '.WRK'                             DELIMITED SIZE
+GC0810             INTO Settings-Work-File-Name
+GC0810         END-STRING
+GC0810         OPEN INPUT Settings-File
+GC1620         IF SF-File-Status NOT = '00'
+GC1620         AND SF-File-Status NOT = '05'
+GC0810             GO TO 089-Done
+GC0810         END-IF
+GC0810         PERFORM FOREVER
+GC0810             READ Settings-File
+GC0810                 AT END
+GC0810                     EXIT PERFORM
+GC0810             END-READ
+GC0810             IF SF-Key = TRIM(File-Name,TRAILING)
+GC0810                 MOVE SF-CfgS     TO S-CfgS
+GC0810                 MOVE SF-Switches TO S-Yes-No-Switches
+GC1210                 MOVE SF-Compiled-TS TO Last-Compiled-Timestamp
+GC0810                 EXIT PERFORM
+GC0810             END-IF
+GC0810         END-PERFORM
+GC0810         CLOSE Settings-File
+GC0810         .
+GC0810
+GC0810 089-Done.
+GC0810     EXIT SECTION.
+      /
        100-Initialization SECTION.
       *****************************************************************
       ** Perform all program-wide initialization operations          **
@@ -1001,10 +1335,23 @@ GC0909     .
            ACCEPT Env-TEMP
                FROM ENVIRONMENT "TEMP"
            END-ACCEPT
+GC1640     MOVE FUNCTION CURRENT-DATE TO Current-Date-Time
+GC1110     MOVE SPACES TO Cobc-Output-Timestamp
+GC1640     STRING Current-Date-Time (5:2)
+GC1640            Current-Date-Time (7:2)
+GC1640            Current-Date-Time (3:2)
+GC1640            Current-Date-Time (9:2)
+GC1640            Current-Date-Time (11:2)
+GC1640            Current-Date-Time (13:2)
+GC1110            DELIMITED SIZE
+GC1110            INTO Cobc-Output-Timestamp
+GC1110     END-STRING
            MOVE SPACES TO Cobc-Output-File
            STRING TRIM(Env-TEMP,TRAILING)
 GC0909            Dir-Char
-GC0909            'OC-Messages.TXT'
+GC1110             'OC-Messages-'
+GC1110             Cobc-Output-Timestamp
+GC1110             '.TXT'
                   DELIMITED SIZE
                   INTO Cobc-Output-File
            END-STRING
@@ -1023,9 +1370,9 @@ GC0909            'OC-Messages.TXT'
            END-ACCEPT
            MOVE TRIM(Command-Line-Args, Leading)
              TO Command-Line-Args
-           MOVE 0 TO Tally
-GC0410     INSPECT Command-Line-Args TALLYING Tally FOR ALL '@'
-           IF Tally = 0
+           MOVE 0 TO Char-Tally
+GC0410     INSPECT Command-Line-Args TALLYING Char-Tally FOR ALL '@'
+           IF Char-Tally = 0
                MOVE Command-Line-Args TO File-Name
                MOVE SPACES            TO Command-Line-Args
            ELSE
@@ -1049,6 +1396,7 @@ GC0410         STRING '@' Cmd DELIMITED SIZE
                END-DISPLAY
                PERFORM 900-Terminate
            END-IF
+GC0810     PERFORM 080-Load-Saved-Switches
            PERFORM 010-Parse-Args
            IF S-SUBROUTINE = 'A'
                MOVE 'S' TO Switch-Keyword
@@ -1109,6 +1457,39 @@ GC0410                      ' GPL')
 GC0410       TO Output-Message.
 GC0909     .
 GC0909
+GC1630 108-Purge-Old-Messages-Files.
+GC1630*****************************************************************
+GC1630** Runs after 105-Establish-Switch-Settings so @KEEPLOG (either **
+GC1630** command-line or a prior session's saved setting) is already  **
+GC1630** parsed before this decision is made.                         **
+GC1630*****************************************************************
+GC1630     IF 88-Purge-Log
+GC1630         MOVE SPACES TO Cmd
+GC1630         IF OS-Windows
+GC1630             STRING 'del /Q '
+GC1630                    '"'
+GC1630                    TRIM(Env-TEMP,TRAILING)
+GC1630                    Dir-Char
+GC1630                    'OC-Messages-*.TXT'
+GC1630                    '"'
+GC1630                    DELIMITED SIZE
+GC1630                    INTO Cmd
+GC1630             END-STRING
+GC1630         ELSE
+GC1630             STRING 'rm -f '
+GC1630                    TRIM(Env-TEMP,TRAILING)
+GC1630                    Dir-Char
+GC1630                    'OC-Messages-*.TXT'
+GC1630                    DELIMITED SIZE
+GC1630                    INTO Cmd
+GC1630             END-STRING
+GC1630         END-IF
+GC1630         CALL "SYSTEM"
+GC1630             USING TRIM(Cmd,TRAILING)
+GC1630         END-CALL
+GC1630     END-IF
+GC1630     .
+
        109-Done.
            EXIT.
       /
@@ -1313,6 +1694,106 @@ GC0909     END-STRING
            .
 
        213-Run-Compiler.
+GC1210     SET 88-Source-Changed TO TRUE
+GC1210     MOVE 0 TO Src-Timestamp
+GC1210     CALL "CBL_CHECK_FILE_EXIST"
+GC1210         USING TRIM(File-Name,TRAILING), File-Info
+GC1210     END-CALL
+GC1210     IF RETURN-CODE = 0
+GC1210         COMPUTE Src-Timestamp =
+GC1210                 FI-Year    * 100000000
+GC1210               + FI-Month   * 1000000
+GC1210               + FI-Day     * 10000
+GC1210               + FI-Hours   * 100
+GC1210               + FI-Minutes
+GC1210     END-IF
+GC1210     IF Last-Compiled-Timestamp NOT = 0
+GC1210     AND Src-Timestamp = Last-Compiled-Timestamp
+GC1210         SET 88-Source-Unchanged TO TRUE
+GC1210         SET 88-Compile-OK       TO TRUE
+GC1210         SET 88-Output-File-Avail TO TRUE
+GC1210         MOVE ' Source unchanged since last successful ' &
+GC1210               'compile - skipping recompile' TO Output-Message
+GC1210         GO TO 219-Done
+GC1210     END-IF
+GC1510     IF S-CHECKSTD NOT = SPACES
+GC1510         MOVE SPACES TO Checkstd-Failed-List
+GC1510         MOVE ' Checking syntax under configured dialects...'
+GC1510           TO Output-Message
+GC1510         DISPLAY
+GC1510             Switches-Screen
+GC1510         END-DISPLAY
+GC1510         MOVE 1 TO J
+GC1510         PERFORM UNTIL J NOT < LENGTH(S-CHECKSTD)
+GC1510             UNSTRING S-CHECKSTD
+GC1510                 DELIMITED BY ','
+GC1510                 INTO Checkstd-Token
+GC1510                 WITH POINTER J
+GC1510             END-UNSTRING
+GC1510             IF TRIM(Checkstd-Token,TRAILING) NOT = SPACES
+GC1640                 MOVE SPACES TO Checkstd-Output-File
+GC1640                 STRING TRIM(Cobc-Output-File,TRAILING)
+GC1640                        '-CHECKSTD-'
+GC1640                        LOWER-CASE(TRIM(Checkstd-Token,TRAILING))
+GC1640                        DELIMITED SIZE
+GC1640                        INTO Checkstd-Output-File
+GC1640                 END-STRING
+GC1510                 MOVE SPACES TO Cmd
+GC1510                 STRING 'cobc -fsyntax-only -std='
+GC1510                        LOWER-CASE(TRIM(Checkstd-Token,TRAILING))
+GC1510                        ' '
+GC1510                        TRIM(Prog-File-Name,TRAILING)
+GC1510                        ' >'
+GC1640                        TRIM(Checkstd-Output-File,TRAILING)
+GC1510                        ' 2>&1'
+GC1510                        DELIMITED SIZE
+GC1510                        INTO Cmd
+GC1510                 END-STRING
+GC1510                 CALL 'SYSTEM'
+GC1510                     USING TRIM(Cmd,TRAILING)
+GC1510                 END-CALL
+GC1510                 IF RETURN-CODE NOT = 0
+GC1510                     IF Checkstd-Failed-List NOT = SPACES
+GC1510                         STRING
+GC1510                            TRIM(Checkstd-Failed-List,TRAILING)
+GC1510                            ', '
+GC1510                            TRIM(Checkstd-Token,TRAILING)
+GC1510                            DELIMITED SIZE
+GC1510                            INTO Checkstd-Failed-List
+GC1510                         END-STRING
+GC1510                     ELSE
+GC1510                         MOVE TRIM(Checkstd-Token,TRAILING)
+GC1510                           TO Checkstd-Failed-List
+GC1510                     END-IF
+GC1510                 END-IF
+GC1510             END-IF
+GC1510         END-PERFORM
+GC1510         MOVE SPACES TO Output-Message
+GC1510         IF Checkstd-Failed-List NOT = SPACES
+GC1510             STRING '*CHECKSTD failed under: '
+GC1510                    TRIM(Checkstd-Failed-List,TRAILING)
+GC1510                    DELIMITED SIZE
+GC1510                    INTO Output-Message
+GC1510         ELSE
+GC1510             MOVE ' CHECKSTD: all configured dialects passed'
+GC1510               TO Output-Message
+GC1510         END-IF
+GC1510         DISPLAY
+GC1510             Switches-Screen
+GC1510         END-DISPLAY
+GC1510         CALL 'C$SLEEP'
+GC1510             USING 2
+GC1510         END-CALL
+GC1510     END-IF
+GC1630     IF Extra-Switch-Message NOT = SPACES
+GC1630         MOVE Extra-Switch-Message TO Output-Message
+GC1630         DISPLAY
+GC1630             Switches-Screen
+GC1630         END-DISPLAY
+GC1630         CALL 'C$SLEEP'
+GC1630             USING 2
+GC1630         END-CALL
+GC1630     END-IF
 GC0410     MOVE ' Compiling...' TO Output-Message
 GC0410     DISPLAY
 GC0410         Switches-Screen
@@ -1328,8 +1809,10 @@ GC0609     SET 88-Output-File-Avail TO TRUE
            CALL 'SYSTEM'
                USING TRIM(Cmd,TRAILING)
            END-CALL
+GC0910     MOVE RETURN-CODE TO Batch-Compile-RC
 GC0909     IF RETURN-CODE = 0
 GC0909         SET 88-Compile-OK TO TRUE
+GC1210         MOVE Src-Timestamp TO Last-Compiled-Timestamp
 GC0909     ELSE
 GC0909         SET 88-Compile-Failed TO TRUE
 GC0909     END-IF
@@ -1387,20 +1870,22 @@ SCROLL*                WITH SCROLL UP 1 LINE
 GC0909             END-DISPLAY
 GC0909         END-PERFORM
 GC0909         CLOSE Cobc-Output
-GC0909         DISPLAY ' '
-SCROLL*            AT LINE 24 COLUMN 1
-SCROLL*            WITH SCROLL UP 2 LINES
-GC0909         END-DISPLAY
-GC0909         DISPLAY 'Press ENTER to close:'
-SCROLL*            AT LINE 24 COLUMN 1
-SCROLL*            WITH SCROLL UP 1 LINE
-GC0909         END-DISPLAY
-GC0909         ACCEPT Dummy
-GC0909             FROM CONSOLE
-GC0909         END-ACCEPT
-GC0909         DISPLAY
-GC0909             Blank-Screen
-GC0909         END-DISPLAY
+GC0910         IF 88-Interactive-Mode
+GC0909             DISPLAY ' '
+SCROLL*                AT LINE 24 COLUMN 1
+SCROLL*                WITH SCROLL UP 2 LINES
+GC0909             END-DISPLAY
+GC0909             DISPLAY 'Press ENTER to close:'
+SCROLL*                AT LINE 24 COLUMN 1
+SCROLL*                WITH SCROLL UP 1 LINE
+GC0909             END-DISPLAY
+GC0909             ACCEPT Dummy
+GC0909                 FROM CONSOLE
+GC0909             END-ACCEPT
+GC0909             DISPLAY
+GC0909                 Blank-Screen
+GC0909             END-DISPLAY
+GC0910         END-IF
            END-IF
            .
 
@@ -1421,9 +1906,25 @@ GC0410       TO Output-Message
 GC0410     DISPLAY
 GC0410         Switches-Screen
 GC0410     END-DISPLAY
-GC0410     CALL "CBL_DELETE_FILE"
-GC0410         USING CONCATENATE(TRIM(Prog-Name,Trailing),".lst")
-GC0410     END-CALL
+GC1410     MOVE SPACES TO Listing-Lst-Filename
+GC1410     STRING TRIM(Prog-Name,TRAILING)
+GC1410            '.lst'
+GC1410            DELIMITED SIZE
+GC1410            INTO Listing-Lst-Filename
+GC1410     END-STRING
+GC1410     MOVE SPACES TO Listing-Lst-Bak-Filename
+GC1410     STRING TRIM(Prog-Name,TRAILING)
+GC1410            '.lst.bak'
+GC1410            DELIMITED SIZE
+GC1410            INTO Listing-Lst-Bak-Filename
+GC1410     END-STRING
+GC1410     CALL "CBL_DELETE_FILE"
+GC1410         USING Listing-Lst-Bak-Filename
+GC1410     END-CALL
+GC1410     CALL "CBL_RENAME_FILE"
+GC1410         USING Listing-Lst-Filename
+GC1410               Listing-Lst-Bak-Filename
+GC1410     END-CALL
 GC0410     MOVE 0 TO RETURN-CODE
 GC0410     .
 GC0410
@@ -1458,6 +1959,10 @@ GC0410         IF Output-Message = SPACES
 GC0410             MOVE ' Listing generation failed'
 GC0410               TO Output-Message
 GC0410         END-IF
+GC1410         CALL "CBL_RENAME_FILE"
+GC1410             USING Listing-Lst-Bak-Filename
+GC1410                   Listing-Lst-Filename
+GC1410         END-CALL
 GC0410     END-IF
 GC0410     DISPLAY
 GC0410         Switches-Screen
@@ -1467,6 +1972,136 @@ GC0410         USING 2
 GC0410     END-CALL
 GC0410     .
       /
+GC1610 225-Check-Call-Targets SECTION.
+GC1610*****************************************************************
+GC1610** Scan the just-compiled source for CALL '<literal>' targets  **
+GC1610** and flag any for which no compiled .so/.dll/.exe module can  **
+GC1610** be found in Prog-Folder, before the program is run.          **
+GC1610*****************************************************************
+GC1610
+GC1610 226-Init.
+GC1610     MOVE SPACES TO Call-Unresolved-List
+GC1610     OPEN INPUT Source-Code
+GC1610     PERFORM FOREVER
+GC1610         READ Source-Code AT END
+GC1610             EXIT PERFORM
+GC1610         END-READ
+GC1610         PERFORM 227-Scan-Line-For-Calls
+GC1610     END-PERFORM
+GC1610     CLOSE Source-Code
+GC1610     IF Call-Unresolved-List NOT = SPACES
+GC1610         MOVE SPACES TO Output-Message
+GC1610         STRING '*WARNING: unresolved CALL target(s): '
+GC1610                TRIM(Call-Unresolved-List,TRAILING)
+GC1610                DELIMITED SIZE
+GC1610                INTO Output-Message
+GC1610         END-STRING
+GC1610         DISPLAY
+GC1610             Switches-Screen
+GC1610         END-DISPLAY
+GC1610         CALL 'C$SLEEP'
+GC1610             USING 2
+GC1610         END-CALL
+GC1610     END-IF
+GC1610     .
+GC1610
+GC1610 227-Scan-Line-For-Calls.
+GC1610     MOVE 0 TO Char-Tally
+GC1610     INSPECT Source-Code-Record TALLYING Char-Tally
+GC1610         FOR ALL "CALL '"
+GC1610     IF Char-Tally > 0
+GC1610         UNSTRING Source-Code-Record DELIMITED BY "CALL '"
+GC1610             INTO Dummy, Call-Scan-Rest
+GC1610         END-UNSTRING
+GC1610         UNSTRING Call-Scan-Rest DELIMITED BY "'"
+GC1610             INTO Call-Target
+GC1610         END-UNSTRING
+GC1610         PERFORM 228-Check-Call-Target
+GC1610     END-IF
+GC1610     MOVE 0 TO Char-Tally
+GC1610     INSPECT Source-Code-Record TALLYING Char-Tally
+GC1610         FOR ALL 'CALL "'
+GC1610     IF Char-Tally > 0
+GC1610         UNSTRING Source-Code-Record DELIMITED BY 'CALL "'
+GC1610             INTO Dummy, Call-Scan-Rest
+GC1610         END-UNSTRING
+GC1610         UNSTRING Call-Scan-Rest DELIMITED BY '"'
+GC1610             INTO Call-Target
+GC1610         END-UNSTRING
+GC1610         PERFORM 228-Check-Call-Target
+GC1610     END-IF
+GC1610     .
+GC1610
+GC1610 228-Check-Call-Target.
+GC1610     IF Call-Target NOT = SPACES
+GC1610     AND Call-Target (1:4) NOT = 'CBL_'
+GC1610     AND Call-Target (1:2) NOT = 'C$'
+GC1610     AND TRIM(Call-Target,TRAILING) NOT = 'SYSTEM'
+GC1610         MOVE 0 TO Char-Tally
+GC1610         INSPECT Call-Unresolved-List TALLYING Char-Tally
+GC1610             FOR ALL TRIM(Call-Target,TRAILING)
+GC1610         IF Char-Tally = 0
+GC1640             PERFORM 2281-Probe-Compiled-Module
+GC1610             IF 88-Call-Target-Not-Found
+GC1610                 IF Call-Unresolved-List NOT = SPACES
+GC1610                     STRING
+GC1610                         TRIM(Call-Unresolved-List,TRAILING)
+GC1610                         ', '
+GC1610                         TRIM(Call-Target,TRAILING)
+GC1610                         DELIMITED SIZE
+GC1610                         INTO Call-Unresolved-List
+GC1610                     END-STRING
+GC1610                 ELSE
+GC1610                     MOVE TRIM(Call-Target,TRAILING)
+GC1610                       TO Call-Unresolved-List
+GC1610                 END-IF
+GC1610             END-IF
+GC1610         END-IF
+GC1610     END-IF
+GC1610     .
+GC1610
+GC1640 2281-Probe-Compiled-Module.
+GC1610     SET 88-Call-Target-Not-Found TO TRUE
+GC1610     MOVE '.so ' TO Call-Extension
+GC1640     PERFORM 2282-Probe-One-Extension
+GC1610     IF 88-Call-Target-Not-Found
+GC1610         MOVE '.dll' TO Call-Extension
+GC1640         PERFORM 2282-Probe-One-Extension
+GC1610     END-IF
+GC1610     IF 88-Call-Target-Not-Found
+GC1610         MOVE '.exe' TO Call-Extension
+GC1640         PERFORM 2282-Probe-One-Extension
+GC1610     END-IF
+GC1610     .
+GC1610
+GC1640 2282-Probe-One-Extension.
+GC1610     MOVE SPACES TO Call-Check-Filename
+GC1610     IF Prog-Folder NOT = SPACES
+GC1610         STRING TRIM(Prog-Folder,TRAILING)
+GC1610                Dir-Char
+GC1610                TRIM(Call-Target,TRAILING)
+GC1610                TRIM(Call-Extension,TRAILING)
+GC1610                DELIMITED SIZE
+GC1610                INTO Call-Check-Filename
+GC1610         END-STRING
+GC1610     ELSE
+GC1610         STRING TRIM(Call-Target,TRAILING)
+GC1610                TRIM(Call-Extension,TRAILING)
+GC1610                DELIMITED SIZE
+GC1610                INTO Call-Check-Filename
+GC1610         END-STRING
+GC1610     END-IF
+GC1610     CALL "CBL_CHECK_FILE_EXIST"
+GC1610         USING TRIM(Call-Check-Filename,TRAILING), File-Info
+GC1610     END-CALL
+GC1610     IF RETURN-CODE = 0
+GC1610         SET 88-Call-Target-Found TO TRUE
+GC1610     END-IF
+GC1610     .
+GC1610
+GC1610 229-Done.
+GC1610     EXIT.
+      /
        230-Run-Program SECTION.
       *****************************************************************
       ** Run the compiled program                                    **
@@ -1541,6 +2176,14 @@ GC0809         STRING ' ' TRIM(S-ARGS,TRAILING)
                    WITH POINTER I
                END-STRING
            END-IF
+GC0910     IF 88-Batch-Mode
+GC0910         IF OS-Unknown OR OS-Windows
+GC0910             STRING '"'
+GC0910                 INTO Cmd
+GC0910                 WITH POINTER I
+GC0910             END-STRING
+GC0910         END-IF
+GC0910     ELSE
            IF OS-Unknown OR OS-Windows
 GC0410         STRING '"&&pause'
                    INTO Cmd
@@ -1552,6 +2195,7 @@ GC0410         STRING '"&&pause'
                    WITH POINTER I
                END-STRING
            END-IF
+GC0910     END-IF
            .
 
        233-Run-Program.
@@ -1562,6 +2206,9 @@ GC0909     END-DISPLAY
            CALL 'SYSTEM'
                USING TRIM(Cmd,TRAILING)
            END-CALL
+GC1640     IF 88-Batch-Mode
+GC1640         MOVE Batch-Compile-RC TO RETURN-CODE
+GC1640     END-IF
            PERFORM 900-Terminate
            .
 
@@ -1574,6 +2221,7 @@ GC0909     END-DISPLAY
       *****************************************************************
 
        901-Display-Message.
+GC1630     MOVE RETURN-CODE TO Saved-Return-Code
 GC0909     IF Output-Message > SPACES
 GC0909         DISPLAY
 GC0909             Switches-Screen
@@ -1587,7 +2235,51 @@ GC0909     END-IF
            END-DISPLAY
            .
 
+GC0810 905-Save-Switch-Settings.
+GC0810*****************************************************************
+GC0810** Persist this session's switch settings under this program's  **
+GC0810** key so they're picked back up by 080-Load-Saved-Switches the **
+GC0810** next time OCic is run against the same source program.       **
+GC0810*****************************************************************
+GC0810     IF File-Name = SPACES
+GC0810         GO TO 909-Done
+GC0810     END-IF
+GC0810     OPEN OUTPUT Settings-Work-File
+GC0810     OPEN INPUT Settings-File
+GC1620     IF SF-File-Status = '00'
+GC0810         PERFORM FOREVER
+GC0810             READ Settings-File
+GC0810                 AT END
+GC0810                     EXIT PERFORM
+GC0810             END-READ
+GC0810             IF SF-Key NOT = TRIM(File-Name,TRAILING)
+GC0810                 MOVE SF-Key      TO SWF-Key
+GC0810                 MOVE SF-CfgS     TO SWF-CfgS
+GC0810                 MOVE SF-Switches TO SWF-Switches
+GC1210                 MOVE SF-Compiled-TS TO SWF-Compiled-TS
+GC0810                 WRITE Settings-Work-Rec
+GC0810             END-IF
+GC0810         END-PERFORM
+GC0810     END-IF
+GC1630     CLOSE Settings-File
+GC0810     MOVE SPACES          TO SWF-Key
+GC0810     MOVE TRIM(File-Name,TRAILING) TO SWF-Key
+GC0810     MOVE S-CfgS          TO SWF-CfgS
+GC0810     MOVE S-Yes-No-Switches TO SWF-Switches
+GC1210     MOVE Last-Compiled-Timestamp TO SWF-Compiled-TS
+GC0810     WRITE Settings-Work-Rec
+GC0810     CLOSE Settings-Work-File
+GC0810     CALL "CBL_DELETE_FILE"
+GC0810         USING Settings-File-Name
+GC0810     END-CALL
+GC0810     CALL "CBL_RENAME_FILE"
+GC0810         USING Settings-Work-File-Name
+GC0810               Settings-File-Name
+GC0810     END-CALL
+GC0810     .
+
        909-Done.
+GC1630     MOVE Saved-Return-Code TO RETURN-CODE
            GOBACK
            .
 
@@ -1616,7 +2308,7 @@ GC0909     END-IF
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  Env-Path                    PIC X(1024).
-       01  Tally                       USAGE BINARY-LONG.
+       01  Char-Tally                       USAGE BINARY-LONG.
        PROCEDURE DIVISION.
        000-Main SECTION.
        010-Get-TEMP-Var.
@@ -1630,14 +2322,14 @@ GC0909     END-IF
            IF Env-Path = SPACES
                MOVE 0 TO RETURN-CODE
            ELSE
-               MOVE 0 TO Tally
+               MOVE 0 TO Char-Tally
                INSPECT Env-Path
-                   TALLYING Tally FOR ALL ";"
-               IF Tally = 0 *> Must be some form of UNIX
-                   MOVE 0 TO Tally
+                   TALLYING Char-Tally FOR ALL ";"
+               IF Char-Tally = 0 *> Must be some form of UNIX
+                   MOVE 0 TO Char-Tally
                    INSPECT Env-Path
-                       TALLYING TALLY FOR ALL "/cygdrive/"
-                   IF Tally = 0 *> UNIX/MacOS
+                       TALLYING Char-Tally FOR ALL "/cygdrive/"
+                   IF Char-Tally = 0 *> UNIX/MacOS
                        MOVE 3 TO RETURN-CODE
                    ELSE *> Cygwin
                        MOVE 2 TO RETURN-CODE
@@ -1794,12 +2486,21 @@ GC0909     END-IF
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT Expand-Code          ASSIGN TO Expanded-Src-Filename
-                                       ORGANIZATION IS LINE SEQUENTIAL.
+                                       ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS FSM-Status.
+GC1010     SELECT Folder-List-File     ASSIGN TO Folder-List-Filename
+GC1010                                 ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS FSM-Status.
+GC1310     SELECT OC-Error-Log         ASSIGN TO OC-Error-Log-Filename
+GC1310                                 ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS OCEL-File-Status.
            SELECT Report-File          ASSIGN TO Report-Filename
-                                       ORGANIZATION IS LINE SEQUENTIAL.
+                                       ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS FSM-Status.
            SELECT Sort-File            ASSIGN TO DISK.
            SELECT Source-Code          ASSIGN TO Src-Filename
-                                       ORGANIZATION IS LINE SEQUENTIAL.
+                                       ORGANIZATION IS LINE SEQUENTIAL
+GC1310                                 FILE STATUS IS FSM-Status.
        DATA DIVISION.
        FILE SECTION.
        FD  Expand-Code.
@@ -1810,6 +2511,12 @@ GC0909     END-IF
            05 ECR-1-128                PIC X(128).
            05 ECR-129-256              PIC X(128).
 
+GC1010 FD  Folder-List-File.
+GC1010 01  Folder-List-Rec             PIC X(256).
+
+GC1310 FD  OC-Error-Log.
+GC1310 01  OC-Error-Log-Rec            PIC X(256).
+
        FD  Report-File.
        01  Report-Rec                  PIC X(135).
 
@@ -1862,13 +2569,38 @@ GC0410        10 FILLER                PIC X(121).
 
        01  Env-TEMP                    PIC X(256).
 
+GC1620 01  Dir-Char                    PIC X(1).
+
+GC1620 01  OS-Type                     USAGE BINARY-LONG.
+GC1620     88 OS-Unknown               VALUE 0.
+GC1620     88 OS-Windows               VALUE 1.
+GC1620     88 OS-Cygwin                VALUE 2.
+GC1620     88 OS-UNIX                  VALUE 3.
+
        01  Expanded-Src-Filename       PIC X(256).
 
        01  Filename                    PIC X(256).
 
+GC1310 01  File-Status-Message.
+GC1310     05 FILLER                   PIC X(13) VALUE 'Status Code: '.
+GC1310     05 FSM-Status               PIC 9(2).
+GC1310     05 FILLER                   PIC X(11) VALUE ', Meaning: '.
+GC1310     05 FSM-Msg                  PIC X(25).
+
+GC1310 01  OC-Error-Log-Filename       PIC X(256).
+
+GC1310 01  OC-Error-Log-Source-File    PIC X(256).
+
+GC1310 01  OCEL-File-Status            PIC X(2).
+
+GC1310 01  Current-Date-Time           PIC X(21).
+
        01  Flags.
 GC0710     05 F-Duplicate              PIC X(1).
            05 F-First-Record           PIC X(1).
+GC1010     05 F-Folder-Mode            PIC X(1).
+GC1010        88 88-Folder-Mode        VALUE 'Y'.
+GC1010        88 88-Single-File-Mode   VALUE 'N'.
            05 F-In-Which-Pgm           PIC X(1).
               88 In-Main-Module        VALUE 'M'.
               88 In-Copybook           VALUE 'C'.
@@ -1877,6 +2609,12 @@ GC0710     05 F-Duplicate              PIC X(1).
            05 F-Token-Ended-Sentence   PIC X(1).
 GC0710     05 F-Verb-Has-Been-Found    PIC X(1).
 
+GC1010 01  Folder-List-Filename        PIC X(256).
+
+GC1010 01  Folder-Member-Name          PIC X(15).
+
+GC1010 01  Folder-Path                 PIC X(256).
+
        01  Group-Indicators.
            05 GI-Prog-ID               PIC X(15).
            05 GI-Token                 PIC X(32).
@@ -2581,7 +3319,7 @@ GC0710     05 FILLER PIC X(33) VALUE "KEND".
               88 Token-Is-Verb            VALUE "V".
 GC0710        88 Token-Is-Reserved-Word   VALUE " ".
 
-       01  Tally                       USAGE BINARY-LONG.
+       01  Char-Tally                       USAGE BINARY-LONG.
 
        01  Todays-Date                 PIC 9(8).
 
@@ -2593,9 +3331,93 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
        PROCEDURE DIVISION USING Produce-Source-Listing
                                 Produce-Xref-Listing
                                 Src-Filename.
+GC1310 DECLARATIVES.
+GC1310 000-Source-Code-Error SECTION.
+GC1310     USE AFTER STANDARD ERROR PROCEDURE ON Source-Code.
+GC1310 001-Handle-Error.
+GC1310     MOVE Src-Filename TO OC-Error-Log-Source-File
+GC1310     PERFORM 005-Log-Error
+GC1310     GOBACK
+GC1310     .
+
+GC1310 010-Expand-Code-Error SECTION.
+GC1310     USE AFTER STANDARD ERROR PROCEDURE ON Expand-Code.
+GC1310 011-Handle-Error.
+GC1310     MOVE Expanded-Src-Filename TO OC-Error-Log-Source-File
+GC1310     PERFORM 005-Log-Error
+GC1310     GOBACK
+GC1310     .
+
+GC1310 020-Report-File-Error SECTION.
+GC1310     USE AFTER STANDARD ERROR PROCEDURE ON Report-File.
+GC1310 021-Handle-Error.
+GC1310     MOVE Report-Filename TO OC-Error-Log-Source-File
+GC1310     PERFORM 005-Log-Error
+GC1310     GOBACK
+GC1310     .
+
+GC1310 030-Folder-List-Error SECTION.
+GC1310     USE AFTER STANDARD ERROR PROCEDURE ON Folder-List-File.
+GC1310 031-Handle-Error.
+GC1310     MOVE Folder-List-Filename TO OC-Error-Log-Source-File
+GC1310     PERFORM 005-Log-Error
+GC1310     GOBACK
+GC1310     .
+
+GC1310 005-Log-Error-Section SECTION.
+GC1310*****************************************************************
+GC1310** Append a line (timestamp, file name, status, meaning) to the **
+GC1310** running OC-ERRORS.LOG in the same folder as Cobc-Output-File **
+GC1310** so a pattern of recurring file errors can be reviewed later. **
+GC1310*****************************************************************
+GC1310 005-Log-Error.
+GC1310     COPY FileStat-Msgs
+GC1310         REPLACING STATUS BY FSM-Status
+GC1310                   MSG    BY FSM-Msg.
+GC1310     MOVE SPACES TO OC-Error-Log-Filename
+GC1310     STRING TRIM(Env-TEMP,TRAILING)
+GC1620            Dir-Char
+GC1310            'OC-ERRORS.LOG'
+GC1310            DELIMITED SIZE
+GC1310            INTO OC-Error-Log-Filename
+GC1310     END-STRING
+GC1310     OPEN EXTEND OC-Error-Log
+GC1310     IF OCEL-File-Status NOT = '00'
+GC1310         OPEN OUTPUT OC-Error-Log
+GC1310     END-IF
+GC1310     MOVE FUNCTION CURRENT-DATE TO Current-Date-Time
+GC1310     MOVE SPACES TO OC-Error-Log-Rec
+GC1310     STRING Current-Date-Time (1:4)  '-'
+GC1310            Current-Date-Time (5:2)  '-'
+GC1310            Current-Date-Time (7:2)  ' '
+GC1310            Current-Date-Time (9:2)  ':'
+GC1310            Current-Date-Time (11:2) ':'
+GC1310            Current-Date-Time (13:2) ' '
+GC1310            TRIM(OC-Error-Log-Source-File,TRAILING) ' '
+GC1310            'Status='    FSM-Status  ' '
+GC1310            FSM-Msg
+GC1310            DELIMITED SIZE
+GC1310            INTO OC-Error-Log-Rec
+GC1310     END-STRING
+GC1310     WRITE OC-Error-Log-Rec
+GC1310     CLOSE OC-Error-Log
+GC1310     .
+GC1310 END DECLARATIVES.
        000-Main SECTION.
        001-Init.
            PERFORM 100-Initialization
+GC1010     IF 88-Folder-Mode
+GC1010         PERFORM 102-Build-Folder-Member-List
+GC1010         OPEN OUTPUT Report-File
+GC1010         IF Produce-Xref-Listing NOT = SPACE
+GC1010             SORT Sort-File
+GC1010                 ASCENDING KEY    SR-Token-UC
+GC1010                                  SR-Prog-ID
+GC1010                                  SR-Line-No-Ref
+GC1010                 INPUT PROCEDURE  150-Tokenize-Folder
+GC1010                 OUTPUT PROCEDURE 400-Produce-Xref-Listing
+GC1010         END-IF
+GC1010     ELSE
            PERFORM 200-Execute-cobc
            OPEN OUTPUT Report-File
            IF Produce-Source-Listing NOT = SPACE
@@ -2609,6 +3431,7 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
                    INPUT PROCEDURE  300-Tokenize-Source
                    OUTPUT PROCEDURE 400-Produce-Xref-Listing
            END-IF
+GC1010     END-IF
            CLOSE Report-File
            GOBACK
            .
@@ -2617,6 +3440,17 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
       *****************************************************************
       ** Perform all program-wide initialization operations          **
       *****************************************************************
+GC1620 100-Determine-OS-Type.
+GC1620     CALL 'GETOSTYPE'
+GC1620     END-CALL
+GC1620     MOVE RETURN-CODE TO OS-Type
+GC1620     EVALUATE TRUE
+GC1620         WHEN OS-Windows
+GC1620             MOVE '\' TO Dir-Char
+GC1620         WHEN OTHER
+GC1620             MOVE '/' TO Dir-Char
+GC1620     END-EVALUATE
+GC1620     .
        101-Establish-Working-Env.
            MOVE TRIM(Src-Filename,Leading) TO Src-Filename
            ACCEPT Env-TEMP
@@ -2627,11 +3461,29 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
            END-ACCEPT
            INSPECT Src-Filename REPLACING ALL "\" BY "/"
            INSPECT Env-TEMP REPLACING ALL "\" BY "/"
+GC1010     IF Src-Filename(LENGTH(TRIM(Src-Filename,Trailing)):1) = "/"
+GC1010         SET 88-Folder-Mode TO TRUE
+GC1010     ELSE
+GC1010         SET 88-Single-File-Mode TO TRUE
+GC1010     END-IF
            MOVE Src-Filename TO Program-Path
            MOVE Program-Path TO Heading-2
            CALL "C$JUSTIFY"
                USING Heading-2, "Right"
            END-CALL
+GC1010     IF 88-Folder-Mode
+GC1010         MOVE TRIM(Src-Filename,Trailing) TO Folder-Path
+GC1010         STRING TRIM(Env-TEMP,Trailing)
+GC1010                "/OC-FolderList.TXT"
+GC1010                DELIMITED SIZE
+GC1010                INTO Folder-List-Filename
+GC1010         END-STRING
+GC1010         STRING TRIM(Folder-Path,Trailing)
+GC1010                "XREF-ALL.lst"
+GC1010                DELIMITED SIZE
+GC1010                INTO Report-Filename
+GC1010         END-STRING
+GC1010     ELSE
            MOVE LENGTH(TRIM(Src-Filename,Trailing)) TO I
            MOVE 0 TO J
            PERFORM UNTIL Src-Filename(I:1) = '/'
@@ -2655,6 +3507,7 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
                   DELIMITED SIZE
                   INTO Report-Filename
            END-STRING
+GC1010     END-IF
            IF Lines-Per-Page-ENV NOT = SPACES
                MOVE NUMVAL(Lines-Per-Page-ENV) TO Lines-Per-Page
            ELSE
@@ -2670,6 +3523,39 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
                                      Held-Reference
            MOVE "Y" TO F-First-Record
            .
+
+GC1010 102-Build-Folder-Member-List.
+GC1010     IF 88-Single-File-Mode
+GC1010         EXIT PARAGRAPH
+GC1010     END-IF
+GC1010     MOVE SPACES TO Cmd
+GC1620     IF OS-Windows
+GC1620         STRING "dir /b "
+GC1620                TRIM(Folder-Path,Trailing)
+GC1620                "*.cob "
+GC1620                TRIM(Folder-Path,Trailing)
+GC1620                "*.cbl "
+GC1620                "2>NUL >"
+GC1620                TRIM(Folder-List-Filename,Trailing)
+GC1620                DELIMITED SIZE
+GC1620                INTO Cmd
+GC1620         END-STRING
+GC1620     ELSE
+GC1010     STRING "ls "
+GC1010            TRIM(Folder-Path,Trailing)
+GC1010            "*.cob "
+GC1010            TRIM(Folder-Path,Trailing)
+GC1010            "*.cbl "
+GC1010            "2>/dev/null >"
+GC1010            TRIM(Folder-List-Filename,Trailing)
+GC1010            DELIMITED SIZE
+GC1010            INTO Cmd
+GC1010     END-STRING
+GC1620     END-IF
+GC1010     CALL "SYSTEM"
+GC1010         USING TRIM(Cmd,Trailing)
+GC1010     END-CALL
+GC1010     .
       /
        200-Execute-cobc SECTION.
        201-Build-Cmd.
@@ -2696,6 +3582,53 @@ GC0710        88 Token-Is-Reserved-Word   VALUE " ".
            EXIT
            .
       /
+GC1010 150-Tokenize-Folder SECTION.
+GC1010*****************************************************************
+GC1010** INPUT PROCEDURE for the consolidated, whole-folder cross-ref  **
+GC1010** report.  Expands and tokenizes every member named in         **
+GC1010** Folder-List-File in turn, RELEASEing Sort-Rec entries for    **
+GC1010** all of them into the one SORT - Folder-Member-Name (rather   **
+GC1010** than the PROGRAM-ID found in the source) identifies which    **
+GC1010** member each entry came from.                                 **
+GC1010*****************************************************************
+GC1010
+GC1010 151-Driver.
+GC1010     OPEN INPUT Folder-List-File
+GC1010     PERFORM FOREVER
+GC1010         READ Folder-List-File
+GC1010             AT END
+GC1010                 EXIT PERFORM
+GC1010         END-READ
+GC1010         MOVE TRIM(Folder-List-Rec,Trailing) TO Program-Path
+GC1010         MOVE LENGTH(TRIM(Program-Path,Trailing)) TO I
+GC1010         MOVE 0 TO J
+GC1010         PERFORM UNTIL Program-Path(I:1) = '/'
+GC1010                    OR I = 0
+GC1010             SUBTRACT 1 FROM I
+GC1010             ADD      1 TO   J
+GC1010         END-PERFORM
+GC1010         MOVE SPACES TO Folder-Member-Name
+GC1010         MOVE Program-Path((I + 1):J) TO Folder-Member-Name
+GC1010         UNSTRING Program-Path((I + 1):J) DELIMITED BY "."
+GC1010             INTO Filename, Dummy
+GC1010         END-UNSTRING
+GC1010         STRING TRIM(Env-TEMP,Trailing)
+GC1010                "/"
+GC1010                TRIM(Filename,Trailing)
+GC1010                ".i"
+GC1010                DELIMITED SIZE
+GC1010                INTO Expanded-Src-Filename
+GC1010         END-STRING
+GC1010         PERFORM 200-Execute-cobc
+GC1010         MOVE Folder-Member-Name TO SPI-Current-Program-ID
+GC1010         MOVE SPACES             TO SPI-Current-Verb
+GC1010                                    Held-Reference
+GC1010         PERFORM 301-Driver
+GC1010     END-PERFORM
+GC1010     CLOSE Folder-List-File
+GC1010     EXIT SECTION
+GC1010     .
+      /
        300-Tokenize-Source SECTION.
        301-Driver.
            OPEN INPUT Expand-Code
@@ -2963,10 +3896,10 @@ GC0710             END-IF
            IF PIC-X32(1:1) = "+" OR "-"
                MOVE "0" TO PIC-X32(1:1)
            END-IF
-           MOVE 0 TO Tally
+           MOVE 0 TO Char-Tally
            INSPECT PIC-X32
-               TALLYING Tally FOR ALL "."
-           IF Tally = 1
+               TALLYING Char-Tally FOR ALL "."
+           IF Char-Tally = 1
                INSPECT PIC-X32 REPLACING ALL "." BY "0"
            END-IF
            IF PIC-X32 IS NUMERIC
@@ -2983,10 +3916,12 @@ GC0710     MOVE "N" TO F-Verb-Has-Been-Found
            END-IF
            IF SPI-Prior-Token = "PROGRAM-ID"
                MOVE SPACES TO SPI-Prior-Token
-               MOVE SPI-Current-Token TO SPI-Current-Program-ID
-               IF SPI-CP-13-15 NOT = SPACES
-                   MOVE "..." TO SPI-CP-13-15
-               END-IF
+GC1010         IF 88-Single-File-Mode
+                   MOVE SPI-Current-Token TO SPI-Current-Program-ID
+                   IF SPI-CP-13-15 NOT = SPACES
+                       MOVE "..." TO SPI-CP-13-15
+                   END-IF
+GC1010         END-IF
                EXIT PARAGRAPH
            END-IF
            .
@@ -3387,7 +4322,8 @@ GC0710             MOVE 'N' TO F-Duplicate
                    IF Detail-Line-X NOT = SPACES
                        PERFORM 410-Generate-Report-Line
                    END-IF
-                   IF SR-Prog-ID NOT = GI-Prog-ID
+GC1010             IF SR-Prog-ID NOT = GI-Prog-ID
+GC1010             AND 88-Single-File-Mode
                        MOVE 0 TO Lines-Left
                    END-IF
                    MOVE SR-Prog-ID  TO GI-Prog-ID
